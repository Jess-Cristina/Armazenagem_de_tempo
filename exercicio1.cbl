@@ -1,224 +1,847 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       Identification Division.
-       Program-id. "exercicio1".
-       Author. "Jéssica C.Del'agnolo".
-       Installation. "PC".
-       Date-written. 08/07/2020.
-       Date-compiled. 08/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       Environment Division.
-       Configuration Section.
-           special-names. decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       Input-output Section.
-       File-control.
-
-           select arqTemp assign to "arqTemp.txt"
-           organization is line sequential
-           access mode is sequential
-           lock mode automatic
-           file status is ws-fs-arqTemp.
-
-       I-O-Control.
-
-
-      *>Declaração de variáveis
-       Data Division.
-
-      *>----Variaveis de arquivos
-       File Section.
-       fd arqTemp.
-       01 fd-temp.
-          05 fd-dia                                pic  9(07).
-          05 fd-temperatura                        pic s9(02)v99.
-
-
-      *>----Variaveis de trabalho
-       Working-storage Section.
-
-       77 ws-fs-arqTemp                            pic 9(02).
-
-       01 ws-temp occurs 30.
-          05 ws-dia                                pic x(10).
-          05 ws-temperatura                        pic s9(02)v99.
-
-       77 ws-ind                                   pic 9(02).
-       77 ws-media_temp                            pic s9(02)v99.
-       77 ws-media                                 pic s9(02)v99.
-       77 ws-escolhe                               pic 9(02).
-       77 ws-menu                                  pic 9(01).
-
-       77  ws-estado-arqTemp                       pic  x(01).
-           88  arqTemp-open                        value "o".
-           88  arqTemp-closed                      value "c".
-
-
-
-
-      *>----Variaveis para comunicação entre programas
-       Linkage Section.
-
-      *>----Declaração de tela
-       Screen Section.
-
-
-      *>Declaração do corpo do programa
-       Procedure Division.
-
-           perform inicializa.
-           perform guarda_temp.
-           perform calculo.
-           perform exibe.
-           perform finaliza.
-
-       inicializa section.
-
-
-           .
-       inicializa-exit.
-           exit.
-
-       *>=======================================================================
-       *>  Guardar temperatura no arquivo
-       *>=======================================================================
-
-       guarda_temp section.
-
-           open extend  arqTemp
-           if ws-fs-arqTemp = 0
-           or ws-fs-arqTemp = 05 then
-               set arqTemp-open to true
-           else
-               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
-           end-if
-
-
-           move 1 to ws-ind
-
-           perform 30 times
-               move ws-ind to ws-dia(ws-ind)
-               display "Insira a Temperatura do Dia " ws-ind ":"
-               accept ws-temperatura(ws-ind)
-
-               add 1 to ws-ind
-
-      *> -------------  Salvar dados no arquivo
-               move  ws-temp(ws-ind)  to  fd-temp
-
-               write fd-temp *> grava os dados no arquivo
-               if ws-fs-arqTemp <> 0 then
-                   display "File Status ao escrever arquivo: " ws-fs-arqTemp
-               end-if
-      *>--------------
-
-           end-perform
-
-           if arqTemp-open then
-               close arqTemp    *> fecha arquivo
-               if ws-fs-arqTemp = 0 then
-                   set arqTemp-closed to true
-               else
-                   display "File Status ao fechar arquivo: " ws-fs-arqTemp
-               end-if
-           end-if
-
-
-
-           .
-       guarda_temp-exit.
-           exit.
-
-       *>=======================================================================
-       *>  Exibe data escolhida
-       *>=======================================================================
-
-       exibe section.
-
-           display erase
-
-           move 1 to ws-menu
-           move 0 to ws-escolhe
-
-           perform until ws-menu <> "1"
-               display "Indique o Numero do Dia que Deseja Exibir:"
-               accept ws-escolhe
-
-               display " "
-
-               display ws-temperatura(ws-escolhe)
-
-               display " "
-
-
-               if ws-temperatura(ws-escolhe) > ws-media then
-                   display " A Temperatura do Dia Solicitado Estava Acima da Media."
-               end-if
-
-               if ws-temperatura(ws-escolhe) < ws-media then
-                   display " A Temperatura do Dia Solicitado Estava Abaixo da Media."
-               end-if
-
-               if ws-temperatura(ws-escolhe) = ws-media then
-                   display " A Temperatura do Dia Solicitado Estava Igual a Media."
-               end-if
-
-               display " "
-
-               display "Deseja Consultar Outro dia?"
-               display "1 - Sim."
-               display "2 - Nao."
-               accept ws-menu
-
-           end-perform
-
-
-           .
-       exibe-exit.
-           exit.
-
-       *>=======================================================================
-       *>  Calcula a média de temperatura
-       *>=======================================================================
-
-       calculo section.
-
-           move 1 to ws-ind
-           move 0 to ws-media_temp
-
-           perform 30 times
-               add ws-temperatura(ws-ind) to ws-media_temp
-               add 1 to ws-ind
-           end-perform
-
-           divide ws-media_temp by 30 giving ws-media
-
-           .
-       calculo-exit.
-           exit.
-
-       finaliza section.
-
-           display "Programa Encerrado."
-           .
-       finaliza-exit.
-           exit.
-
-
-
-           Stop Run.
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "exercicio1".
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 08/07/2020.
+       Date-compiled. 08/07/2020.
+
+      *>----Historico de alteracoes
+      *> 09/08/2026 - Inclusao de data-calendario/silo no arquivo,
+      *>              leitura do historico ja gravado, validacao de
+      *>              faixa de temperatura, periodos com qtde de dias
+      *>              variavel, retomada de digitacao, alertas de
+      *>              temperatura critica, relatorio do periodo,
+      *>              exportacao para CSV, comparativo entre periodos
+      *>              e menu principal.
+
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+           select optional arqTemp assign to "arqTemp.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode automatic
+           file status is ws-fs-arqTemp.
+
+           select arqExport assign to "exportTemp.csv"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqExport.
+
+       I-O-Control.
+
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+       fd arqTemp.
+       01 fd-temp.
+          05 fd-data                               pic  9(08).
+          05 fd-data-r redefines fd-data.
+             10 fd-ano                              pic  9(04).
+             10 fd-mes                              pic  9(02).
+             10 fd-dia                              pic  9(02).
+          05 fd-silo                                pic  x(10).
+          05 fd-temperatura                         pic s9(02)v99.
+
+       fd arqExport.
+       01 fd-export-linha                           pic  x(80).
+
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+
+       77 ws-fs-arqTemp                            pic 9(02).
+       77 ws-fs-arqExport                          pic 9(02).
+
+       01 ws-temp occurs 31.
+          05 ws-ano                                pic 9(04).
+          05 ws-mes                                pic 9(02).
+          05 ws-dia                                pic 9(02).
+          05 ws-silo                                pic x(10).
+          05 ws-temperatura                        pic s9(02)v99.
+
+       77 ws-ind                                   pic 9(02).
+       77 ws-ind2                                  pic 9(02).
+       77 ws-media_temp                            pic s9(04)v99.
+       77 ws-media                                 pic s9(02)v99.
+       77 ws-escolhe                               pic 9(02).
+       77 ws-menu                                  pic 9(01).
+       77 ws-opcao                                 pic 9(01).
+
+       77  ws-estado-arqTemp                       pic  x(01).
+           88  arqTemp-open                        value "o".
+           88  arqTemp-closed                      value "c".
+
+       77  ws-sw-fim-arquivo                       pic  x(01).
+           88  fim-arquivo                         value "S".
+           88  nao-fim-arquivo                     value "N".
+
+       77  ws-sw-temp-valida                       pic  x(01).
+           88  temp-valida                         value "S".
+           88  temp-invalida                       value "N".
+
+       77  ws-sw-mes-valido                        pic  x(01).
+           88  mes-valido                          value "S".
+           88  mes-invalido                        value "N".
+
+       77  ws-sw-fim-entrada                       pic  x(01).
+           88  fim-entrada                         value "S".
+           88  nao-fim-entrada                     value "N".
+
+      *>----Parametros do periodo corrente (ano/mes/silo e qtde de dias)
+       77 ws-periodo-ano                           pic 9(04).
+       77 ws-periodo-mes                           pic 9(02).
+       77 ws-silo-atual                            pic x(10).
+       77 ws-qtde-dias                             pic 9(02).
+       77 ws-qtde-carregados                       pic 9(02).
+
+       01 ws-tab-dias-mes.
+          05 filler                                pic 9(02) value 31.
+          05 filler                                pic 9(02) value 28.
+          05 filler                                pic 9(02) value 31.
+          05 filler                                pic 9(02) value 30.
+          05 filler                                pic 9(02) value 31.
+          05 filler                                pic 9(02) value 30.
+          05 filler                                pic 9(02) value 31.
+          05 filler                                pic 9(02) value 31.
+          05 filler                                pic 9(02) value 30.
+          05 filler                                pic 9(02) value 31.
+          05 filler                                pic 9(02) value 30.
+          05 filler                                pic 9(02) value 31.
+       01 ws-tab-dias-mes-r redefines ws-tab-dias-mes.
+          05 ws-dias-do-mes occurs 12               pic 9(02).
+
+      *>----Limites de seguranca para armazenagem (configuraveis)
+       77 ws-limite-alto                           pic s9(02)v99 value 30,00.
+       77 ws-limite-baixo                          pic s9(02)v99 value 05,00.
+       77 ws-limite-tmp                            pic s9(02)v99.
+
+      *>----Estatisticas do periodo
+       77 ws-min-temp                              pic s9(02)v99.
+       77 ws-max-temp                              pic s9(02)v99.
+       77 ws-min-dia                               pic 9(02).
+       77 ws-max-dia                               pic 9(02).
+       77 ws-desvio                                pic s9(03)v99.
+
+      *>----Tabela usada no relatorio comparativo entre periodos
+      *>   (occurs casada com o maximo que ws-qtde-periodos, pic 9(02),
+      *>    consegue representar, para que o contador nunca ultrapasse
+      *>    a tabela)
+       01 ws-periodos occurs 99.
+          05 ws-per-ano                            pic 9(04).
+          05 ws-per-mes                            pic 9(02).
+          05 ws-per-silo                           pic x(10).
+          05 ws-per-soma                           pic s9(06)v99.
+          05 ws-per-qtde                           pic 9(03).
+          05 ws-per-media                          pic s9(02)v99.
+       77 ws-qtde-periodos                         pic 9(02).
+       77 ws-per-ach                               pic 9(02).
+
+      *>----Auxiliares para exportacao em CSV
+       77 ws-export-dia                            pic z9.
+       77 ws-export-temp                           pic -9(02),99.
+       77 ws-export-media                          pic -9(02),99.
+       77 ws-export-desvio                         pic -9(03),99.
+
+
+
+      *>----Variaveis para comunicação entre programas
+       Linkage Section.
+
+      *>----Declaração de tela
+       Screen Section.
+
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform menu-principal.
+           perform finaliza.
+
+           Stop Run.
+
+       inicializa section.
+
+           display erase
+           display "==========================================="
+           display " Controle de Temperatura de Silos de Graos "
+           display "==========================================="
+           display " "
+           display "Informe o Ano do periodo (ccyy):"
+           accept ws-periodo-ano
+
+           set mes-invalido to true
+           perform until mes-valido
+               display "Informe o Mes do periodo (mm):"
+               accept ws-periodo-mes
+
+               if ws-periodo-mes < 01 or ws-periodo-mes > 12 then
+                   display "Mes invalido. Informe um valor entre 01 e 12."
+               else
+                   set mes-valido to true
+               end-if
+           end-perform
+
+           display "Informe o Identificador do Silo/Bin:"
+           accept ws-silo-atual
+
+           move ws-dias-do-mes(ws-periodo-mes) to ws-qtde-dias
+
+      *> -------------  Ajusta fevereiro em ano bissexto
+           if ws-periodo-mes = 02
+               perform verifica-bissexto
+           end-if
+
+           display " "
+           display "Limite ALTO de temperatura segura (padrao 30,00):"
+           move 0 to ws-limite-tmp
+           accept ws-limite-tmp
+           if ws-limite-tmp <> 0
+               move ws-limite-tmp to ws-limite-alto
+           end-if
+
+           display "Limite BAIXO de temperatura segura (padrao 05,00):"
+           move 0 to ws-limite-tmp
+           accept ws-limite-tmp
+           if ws-limite-tmp <> 0
+               move ws-limite-tmp to ws-limite-baixo
+           end-if
+
+           move 0 to ws-qtde-carregados
+           move 0 to ws-media_temp
+           move 0 to ws-media
+
+           perform carrega_historico
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>=======================================================================
+      *>  Verifica se o ano informado e bissexto e ajusta fevereiro
+      *>=======================================================================
+
+       verifica-bissexto section.
+
+           divide ws-periodo-ano by 4 giving ws-ind remainder ws-ind2
+           if ws-ind2 = 0
+               move 29 to ws-qtde-dias
+               divide ws-periodo-ano by 100 giving ws-ind remainder ws-ind2
+               if ws-ind2 = 0
+                   move 28 to ws-qtde-dias
+                   divide ws-periodo-ano by 400 giving ws-ind remainder ws-ind2
+                   if ws-ind2 = 0
+                       move 29 to ws-qtde-dias
+                   end-if
+               end-if
+           end-if
+
+           .
+       verifica-bissexto-exit.
+           exit.
+
+      *>=======================================================================
+      *>  Carrega do arquivo as leituras ja gravadas para o periodo/silo
+      *>  corrente, para que a media e as consultas reflitam o historico
+      *>  real e para permitir retomar a digitacao de onde parou.
+      *>=======================================================================
+
+       carrega_historico section.
+
+           move 0 to ws-qtde-carregados
+           move spaces to ws-estado-arqTemp
+
+           open input arqTemp
+
+           if ws-fs-arqTemp = 0
+           or ws-fs-arqTemp = 05 then
+               set arqTemp-open to true
+
+               if ws-fs-arqTemp = 05 then
+                   display "arqTemp.txt ainda nao existe. Sera criado ao gravar."
+               end-if
+
+               set nao-fim-arquivo to true
+
+               perform until fim-arquivo
+                   read arqTemp
+                       at end
+                           set fim-arquivo to true
+                       not at end
+                           if fd-ano = ws-periodo-ano
+                           and fd-mes = ws-periodo-mes
+                           and fd-silo = ws-silo-atual then
+                               move fd-ano         to ws-ano(fd-dia)
+                               move fd-mes         to ws-mes(fd-dia)
+                               move fd-dia         to ws-dia(fd-dia)
+                               move fd-silo        to ws-silo(fd-dia)
+                               move fd-temperatura to ws-temperatura(fd-dia)
+                               if fd-dia > ws-qtde-carregados
+                                   move fd-dia to ws-qtde-carregados
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+               close arqTemp
+               set arqTemp-closed to true
+           else
+               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
+           end-if
+
+           if ws-qtde-carregados > 0 then
+               display " "
+               display ws-qtde-carregados " dia(s) ja gravados para este periodo/silo."
+               perform calculo
+           end-if
+
+           .
+       carrega_historico-exit.
+           exit.
+
+      *>=======================================================================
+      *>  Menu principal
+      *>=======================================================================
+
+       menu-principal section.
+
+           move 0 to ws-opcao
+
+           perform until ws-opcao = 9
+               display erase
+               display "==========================================="
+               display " Periodo: " ws-periodo-mes "/" ws-periodo-ano
+                   "  Silo: " ws-silo-atual
+               display "==========================================="
+               display "1 - Registrar novas leituras"
+               display "2 - Consultar temperatura de um dia"
+               display "3 - Relatorio completo do periodo"
+               display "4 - Exportar periodo para CSV"
+               display "5 - Comparativo entre periodos"
+               display "9 - Sair"
+               display " "
+               display "Escolha uma opcao:"
+               accept ws-opcao
+                   on exception
+      *> stdin exaurido (sessao encerrada/pipe fechado): sai do menu
+      *> em vez de repetir "Opcao invalida." indefinidamente
+                       move 9 to ws-opcao
+               end-accept
+
+               evaluate ws-opcao
+                   when 1
+                       perform guarda_temp
+                   when 2
+                       perform consulta_dia
+                   when 3
+                       perform relatorio
+                   when 4
+                       perform exportar
+                   when 5
+                       perform comparativo
+                   when 9
+                       continue
+                   when other
+                       display "Opcao invalida."
+               end-evaluate
+           end-perform
+
+           .
+       menu-principal-exit.
+           exit.
+
+       *>=======================================================================
+       *>  Guardar temperatura no arquivo
+       *>=======================================================================
+
+       guarda_temp section.
+
+           if ws-qtde-carregados >= ws-qtde-dias then
+               display " "
+               display "Todos os dias do periodo ja foram registrados."
+           else
+               open extend  arqTemp
+               if ws-fs-arqTemp = 0
+               or ws-fs-arqTemp = 05 then
+                   set arqTemp-open to true
+               else
+                   display "File Status ao abrir input arquivo: " ws-fs-arqTemp
+               end-if
+
+
+               set nao-fim-entrada to true
+               compute ws-ind = ws-qtde-carregados + 1
+               perform varying ws-ind
+                   from ws-ind by 1
+                   until ws-ind > ws-qtde-dias
+                   or fim-entrada
+
+                   move ws-periodo-ano to ws-ano(ws-ind)
+                   move ws-periodo-mes to ws-mes(ws-ind)
+                   move ws-ind        to ws-dia(ws-ind)
+                   move ws-silo-atual to ws-silo(ws-ind)
+
+                   set temp-invalida to true
+                   perform until temp-valida or fim-entrada
+                       display "Insira a Temperatura do Dia " ws-ind
+                           " (entre -50,00 e 60,00):"
+                       accept ws-temperatura(ws-ind)
+                           on exception
+      *> stdin exaurido a meio da entrada: encerra sem gravar
+      *> um dia com leitura fabricada, preservando o progresso
+      *> ja gravado para uma retomada posterior (006)
+                               set fim-entrada to true
+                       end-accept
+
+                       if not fim-entrada
+                           if ws-temperatura(ws-ind) < -50,00
+                           or ws-temperatura(ws-ind) > 60,00 then
+                               display "Valor fora da faixa permitida. Digite novamente."
+                           else
+                               set temp-valida to true
+                           end-if
+                       end-if
+                   end-perform
+
+                   if not fim-entrada
+      *> -------------  Salvar dados no arquivo
+                       move ws-ano(ws-ind)         to fd-ano
+                       move ws-mes(ws-ind)         to fd-mes
+                       move ws-dia(ws-ind)         to fd-dia
+                       move ws-silo(ws-ind)        to fd-silo
+                       move ws-temperatura(ws-ind) to fd-temperatura
+
+                       write fd-temp *> grava os dados no arquivo
+                       if ws-fs-arqTemp = 0 then
+                           add 1 to ws-qtde-carregados
+                       else
+                           display "File Status ao escrever arquivo: " ws-fs-arqTemp
+      *> grava falhou: encerra a entrada sem avancar o contador,
+      *> para que o dia nao gravado nao vire um buraco permanente
+      *> no historico (a retomada volta a tentar este mesmo dia)
+                           set fim-entrada to true
+                       end-if
+                   end-if
+      *>--------------
+
+               end-perform
+
+               if fim-entrada then
+                   display " "
+                   display "Entrada de dados interrompida. " ws-qtde-carregados
+                       " dia(s) gravado(s); a sessao podera ser retomada depois."
+               end-if
+
+               if arqTemp-open then
+                   close arqTemp    *> fecha arquivo
+                   if ws-fs-arqTemp = 0 then
+                       set arqTemp-closed to true
+                   else
+                       display "File Status ao fechar arquivo: " ws-fs-arqTemp
+                   end-if
+               end-if
+
+               perform calculo
+           end-if
+
+           .
+       guarda_temp-exit.
+           exit.
+
+       *>=======================================================================
+       *>  Consulta a temperatura de um dia escolhido
+       *>=======================================================================
+
+       consulta_dia section.
+
+           display erase
+
+           if ws-qtde-carregados = 0 then
+               display "Nenhuma leitura registrada para este periodo/silo."
+           else
+               move 1 to ws-menu
+               move 0 to ws-escolhe
+
+               perform until ws-menu <> "1"
+                   display "Indique o Numero do Dia que Deseja Exibir (1 a "
+                       ws-qtde-carregados "):"
+                   accept ws-escolhe
+
+                   display " "
+
+                   if ws-escolhe < 1 or ws-escolhe > ws-qtde-carregados then
+                       display "Dia invalido ou ainda nao registrado."
+                   else
+                       display ws-temperatura(ws-escolhe)
+
+                       display " "
+
+                       if ws-temperatura(ws-escolhe) > ws-media then
+                           display " A Temperatura do Dia Solicitado Estava Acima da Media."
+                       end-if
+
+                       if ws-temperatura(ws-escolhe) < ws-media then
+                           display " A Temperatura do Dia Solicitado Estava Abaixo da Media."
+                       end-if
+
+                       if ws-temperatura(ws-escolhe) = ws-media then
+                           display " A Temperatura do Dia Solicitado Estava Igual a Media."
+                       end-if
+
+                       perform verifica-temperatura-critica
+                   end-if
+
+                   display " "
+
+                   display "Deseja Consultar Outro dia?"
+                   display "1 - Sim."
+                   display "2 - Nao."
+                   accept ws-menu
+
+               end-perform
+           end-if
+
+           .
+       consulta_dia-exit.
+           exit.
+
+      *>=======================================================================
+      *>  Verifica se a temperatura do dia escolhido (ws-escolhe) esta fora
+      *>  dos limites seguros de armazenagem e emite o alerta critico.
+      *>=======================================================================
+
+       verifica-temperatura-critica section.
+
+           if ws-temperatura(ws-escolhe) > ws-limite-alto
+           or ws-temperatura(ws-escolhe) < ws-limite-baixo then
+               display "*** CRITICO - TEMPERATURA INSEGURA PARA ARMAZENAGEM ***"
+           end-if
+
+           .
+       verifica-temperatura-critica-exit.
+           exit.
+
+       *>=======================================================================
+       *>  Relatorio completo do periodo (todos os dias, minimo e maximo)
+       *>=======================================================================
+
+       relatorio section.
+
+           display erase
+
+           if ws-qtde-carregados = 0 then
+               display "Nenhuma leitura registrada para este periodo/silo."
+           else
+               display "==============================================="
+               display "  Relatorio de Temperatura - " ws-periodo-mes "/"
+                   ws-periodo-ano
+               display "  Silo: " ws-silo-atual
+               display "==============================================="
+               display "Dia   Temperatura   Desvio da Media   Situacao"
+               display "-----------------------------------------------"
+
+               perform varying ws-ind from 1 by 1
+                   until ws-ind > ws-qtde-carregados
+
+                   move ws-ind to ws-export-dia
+                   move ws-temperatura(ws-ind) to ws-export-temp
+                   compute ws-desvio = ws-temperatura(ws-ind) - ws-media
+                   move ws-desvio to ws-export-desvio
+
+                   if ws-temperatura(ws-ind) > ws-limite-alto
+                   or ws-temperatura(ws-ind) < ws-limite-baixo then
+                       display ws-export-dia "    " ws-export-temp
+                           "        " ws-export-desvio "     CRITICO"
+                   else
+                       display ws-export-dia "    " ws-export-temp
+                           "        " ws-export-desvio "     normal"
+                   end-if
+
+               end-perform
+
+               display "-----------------------------------------------"
+               move ws-media to ws-export-media
+               display "Media do periodo .....: " ws-export-media
+               move ws-min-temp to ws-export-temp
+               display "Temperatura Minima ...: " ws-export-temp
+                   " (dia " ws-min-dia ")"
+               move ws-max-temp to ws-export-temp
+               display "Temperatura Maxima ...: " ws-export-temp
+                   " (dia " ws-max-dia ")"
+               display "==============================================="
+           end-if
+
+           .
+       relatorio-exit.
+           exit.
+
+       *>=======================================================================
+       *>  Calcula a média de temperatura e os extremos (minimo/maximo)
+       *>=======================================================================
+
+       calculo section.
+
+           move 1 to ws-ind
+           move 0 to ws-media_temp
+           move ws-temperatura(1) to ws-min-temp
+           move ws-temperatura(1) to ws-max-temp
+           move 1 to ws-min-dia
+           move 1 to ws-max-dia
+
+           perform ws-qtde-carregados times
+               add ws-temperatura(ws-ind) to ws-media_temp
+
+               if ws-temperatura(ws-ind) < ws-min-temp then
+                   move ws-temperatura(ws-ind) to ws-min-temp
+                   move ws-ind to ws-min-dia
+               end-if
+
+               if ws-temperatura(ws-ind) > ws-max-temp then
+                   move ws-temperatura(ws-ind) to ws-max-temp
+                   move ws-ind to ws-max-dia
+               end-if
+
+               add 1 to ws-ind
+           end-perform
+
+           if ws-qtde-carregados > 0 then
+               divide ws-media_temp by ws-qtde-carregados giving ws-media
+           end-if
+
+           .
+       calculo-exit.
+           exit.
+
+       *>=======================================================================
+       *>  Exporta as leituras do periodo corrente para arquivo CSV
+       *>=======================================================================
+
+       exportar section.
+
+           display erase
+
+           if ws-qtde-carregados = 0 then
+               display "Nenhuma leitura registrada para este periodo/silo."
+           else
+               open output arqExport
+
+               if ws-fs-arqExport = 0 then
+                   move "DIA;ANO;MES;SILO;TEMPERATURA" to fd-export-linha
+                   write fd-export-linha
+
+                   perform varying ws-ind from 1 by 1
+                       until ws-ind > ws-qtde-carregados
+
+                       move ws-ind to ws-export-dia
+                       move ws-temperatura(ws-ind) to ws-export-temp
+
+                       move spaces to fd-export-linha
+                       string
+                           ws-dia(ws-ind)          delimited by size
+                           ";"                     delimited by size
+                           ws-ano(ws-ind)          delimited by size
+                           ";"                     delimited by size
+                           ws-mes(ws-ind)          delimited by size
+                           ";"                     delimited by size
+                           ws-silo(ws-ind)         delimited by space
+                           ";"                     delimited by size
+                           ws-export-temp          delimited by size
+                           into fd-export-linha
+                       end-string
+
+                       write fd-export-linha
+                   end-perform
+
+                   close arqExport
+
+                   display "Arquivo exportTemp.csv gerado com sucesso."
+               else
+                   display "File Status ao abrir arquivo de exportacao: "
+                       ws-fs-arqExport
+               end-if
+           end-if
+
+           .
+       exportar-exit.
+           exit.
+
+       *>=======================================================================
+       *>  Comparativo mes-a-mes e ano-a-ano entre os periodos gravados
+       *>=======================================================================
+
+       comparativo section.
+
+           display erase
+
+           move 0 to ws-qtde-periodos
+
+           open input arqTemp
+
+           if ws-fs-arqTemp = 0
+           or ws-fs-arqTemp = 05 then
+               set arqTemp-open to true
+               set nao-fim-arquivo to true
+
+               perform until fim-arquivo
+                   read arqTemp
+                       at end
+                           set fim-arquivo to true
+                       not at end
+                           perform localiza-ou-cria-periodo
+                           if ws-per-ach > 0 then
+                               add fd-temperatura to ws-per-soma(ws-per-ach)
+                               add 1 to ws-per-qtde(ws-per-ach)
+                           end-if
+                   end-read
+               end-perform
+
+               close arqTemp
+               set arqTemp-closed to true
+
+               if ws-qtde-periodos = 0 then
+                   display "Nao ha periodos gravados em arqTemp.txt."
+               else
+                   perform varying ws-ind from 1 by 1
+                       until ws-ind > ws-qtde-periodos
+                       divide ws-per-soma(ws-ind) by ws-per-qtde(ws-ind)
+                           giving ws-per-media(ws-ind)
+                   end-perform
+
+                   display "==========================================================="
+                   display "  Comparativo de Medias entre Periodos"
+                   display "==========================================================="
+                   display "Silo    Mes/Ano      Media     Var.Mes Ant.   Var.Ano Ant."
+                   display "-----------------------------------------------------------"
+
+                   perform varying ws-ind from 1 by 1
+                       until ws-ind > ws-qtde-periodos
+                       perform exibe-linha-comparativo
+                   end-perform
+
+                   display "==========================================================="
+               end-if
+           else
+               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
+           end-if
+
+           .
+       comparativo-exit.
+           exit.
+
+      *>=======================================================================
+      *>  Localiza, na tabela ws-periodos, a linha do periodo/silo do
+      *>  registro lido (fd-ano/fd-mes/fd-silo); cria uma nova linha
+      *>  quando o periodo ainda nao apareceu na tabela.
+      *>=======================================================================
+
+       localiza-ou-cria-periodo section.
+
+           move 0 to ws-per-ach
+
+           perform varying ws-ind2 from 1 by 1
+               until ws-ind2 > ws-qtde-periodos
+               if ws-per-ano(ws-ind2) = fd-ano
+               and ws-per-mes(ws-ind2) = fd-mes
+               and ws-per-silo(ws-ind2) = fd-silo then
+                   move ws-ind2 to ws-per-ach
+               end-if
+           end-perform
+
+           if ws-per-ach = 0 then
+               if ws-qtde-periodos >= 99 then
+                   display "Limite de periodos distintos do comparativo "
+                       "atingido (99); registros adicionais serao ignorados."
+               else
+                   add 1 to ws-qtde-periodos
+                   move fd-ano  to ws-per-ano(ws-qtde-periodos)
+                   move fd-mes  to ws-per-mes(ws-qtde-periodos)
+                   move fd-silo to ws-per-silo(ws-qtde-periodos)
+                   move 0       to ws-per-soma(ws-qtde-periodos)
+                   move 0       to ws-per-qtde(ws-qtde-periodos)
+                   move ws-qtde-periodos to ws-per-ach
+               end-if
+           end-if
+
+           .
+       localiza-ou-cria-periodo-exit.
+           exit.
+
+      *>=======================================================================
+      *>  Exibe uma linha do comparativo (ws-ind), com a variacao contra
+      *>  o mes anterior e contra o mesmo mes do ano anterior, quando
+      *>  esses periodos tambem estiverem na tabela.
+      *>=======================================================================
+
+       exibe-linha-comparativo section.
+
+           move ws-per-media(ws-ind) to ws-export-media
+           display ws-per-silo(ws-ind) "  " ws-per-mes(ws-ind) "/"
+               ws-per-ano(ws-ind) "   " ws-export-media
+               with no advancing
+
+           move 0 to ws-per-ach
+           perform varying ws-ind2 from 1 by 1
+               until ws-ind2 > ws-qtde-periodos
+               if ws-per-silo(ws-ind2) = ws-per-silo(ws-ind)
+               and ((ws-per-ano(ws-ind2) = ws-per-ano(ws-ind)
+                     and ws-per-mes(ws-ind2) = ws-per-mes(ws-ind) - 1)
+                 or (ws-per-mes(ws-ind) = 01
+                     and ws-per-mes(ws-ind2) = 12
+                     and ws-per-ano(ws-ind2) = ws-per-ano(ws-ind) - 1)) then
+                   move ws-ind2 to ws-per-ach
+               end-if
+           end-perform
+
+           if ws-per-ach > 0 then
+               compute ws-desvio =
+                   ws-per-media(ws-ind) - ws-per-media(ws-per-ach)
+               move ws-desvio to ws-export-desvio
+               display "     " ws-export-desvio with no advancing
+           else
+               display "        n/d" with no advancing
+           end-if
+
+           move 0 to ws-per-ach
+           perform varying ws-ind2 from 1 by 1
+               until ws-ind2 > ws-qtde-periodos
+               if ws-per-silo(ws-ind2) = ws-per-silo(ws-ind)
+               and ws-per-mes(ws-ind2) = ws-per-mes(ws-ind)
+               and ws-per-ano(ws-ind2) = ws-per-ano(ws-ind) - 1 then
+                   move ws-ind2 to ws-per-ach
+               end-if
+           end-perform
+
+           if ws-per-ach > 0 then
+               compute ws-desvio =
+                   ws-per-media(ws-ind) - ws-per-media(ws-per-ach)
+               move ws-desvio to ws-export-desvio
+               display "        " ws-export-desvio
+           else
+               display "           n/d"
+           end-if
+
+           .
+       exibe-linha-comparativo-exit.
+           exit.
+
+       finaliza section.
+
+           display "Programa Encerrado."
+           .
+       finaliza-exit.
+           exit.
